@@ -0,0 +1,280 @@
+      ************************************************************************************
+      * Author.: JOSAFA SOARES FERNANDES
+      * Date...:  08/08/2026
+      * Purpose: FECHAMENTO DE CAIXA (RELATORIO DE ENCERRAMENTO DO DIA)
+      * NOME...: FECHACX
+      ************************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHACX.
+      *==================================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-VENDAS ASSIGN TO "VENDAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-VENDAS.
+
+           SELECT FD-RELATORIO ASSIGN TO "FECHAMENTO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FD-VENDAS.
+       COPY WVENDA.
+
+       FD  FD-RELATORIO.
+       01  REG-RELATORIO                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WRK-FS-VENDAS                PIC X(02) VALUE '00'.
+       01  WRK-FS-RELATORIO             PIC X(02) VALUE '00'.
+       01  WRK-FIM-ARQUIVO              PIC X(01) VALUE 'N'.
+
+       01  WRK-QTD-TRANSACOES           PIC 9(06) VALUE ZEROS.
+       01  WRK-TOTAL-VENDIDO            PIC 9(08)V99 VALUE ZEROS.
+       01  WRK-TOTAL-DESCONTO           PIC 9(08)V99 VALUE ZEROS.
+
+      *--------------------------------------------------------------*
+      *    TOTAIS POR FORMA DE PAGAMENTO (1-DINHEIRO 2-CREDITO
+      *    3-DEBITO 4-PIX)
+      *--------------------------------------------------------------*
+       01  WRK-IDX-PGTO                 PIC 9(01) VALUE ZEROS.
+       01  WRK-TB-PGTO.
+           05  WRK-PGTO-DADOS OCCURS 4 TIMES.
+               10  WRK-PGTO-NOME        PIC X(08).
+               10  WRK-PGTO-QTD         PIC 9(06) VALUE ZEROS.
+               10  WRK-PGTO-TOTAL       PIC 9(08)V99 VALUE ZEROS.
+
+      *--------------------------------------------------------------*
+      *    TOTAIS POR OPERADOR (CAIXA)
+      *--------------------------------------------------------------*
+       01  WRK-OPERADOR-ATUAL           PIC X(10) VALUE SPACES.
+       01  WRK-IDX-OPER                 PIC 9(03) VALUE ZEROS.
+       01  WRK-IDX-BUSCA-OPER           PIC 9(03) VALUE ZEROS.
+       01  WRK-MAX-OPER                 PIC 9(03) VALUE 50.
+       01  WRK-QTD-OPER                 PIC 9(03) VALUE ZEROS.
+       01  WRK-TB-OPER.
+           05  WRK-OPER-DADOS OCCURS 50 TIMES.
+               10  WRK-OPER-NOME        PIC X(10).
+               10  WRK-OPER-QTD         PIC 9(06) VALUE ZEROS.
+               10  WRK-OPER-TOTAL       PIC 9(08)V99 VALUE ZEROS.
+
+      *==================================================================================*
+       PROCEDURE DIVISION.
+      *==================================================================================*
+
+      *----------------------------------------------------------------------------------*
+      *    PROCESSAMENTO PRINCIPAL
+      *----------------------------------------------------------------------------------*
+       0000-PROCESSAR                SECTION.
+      *----------------------------------------------------------------------------------*
+
+           PERFORM 0001-INICIALIZA-TABELAS
+           PERFORM 0002-LE-ARQUIVO-VENDAS
+           PERFORM 0003-EMITE-RELATORIO
+
+           STOP RUN
+           .
+      *----------------------------------------------------------------------------------*
+       0000-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    INICIALIZA A TABELA DE FORMAS DE PAGAMENTO
+      *----------------------------------------------------------------------------------*
+       0001-INICIALIZA-TABELAS SECTION.
+      *----------------------------------------------------------------------------------*
+
+           MOVE 'DINHEIRO' TO WRK-PGTO-NOME(1)
+           MOVE 'CREDITO'  TO WRK-PGTO-NOME(2)
+           MOVE 'DEBITO'   TO WRK-PGTO-NOME(3)
+           MOVE 'PIX'      TO WRK-PGTO-NOME(4)
+           .
+      *----------------------------------------------------------------------------------*
+       0001-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    LE TODO O ARQUIVO DE VENDAS E ACUMULA OS TOTAIS
+      *----------------------------------------------------------------------------------*
+       0002-LE-ARQUIVO-VENDAS  SECTION.
+      *----------------------------------------------------------------------------------*
+
+           OPEN INPUT FD-VENDAS
+
+           IF WRK-FS-VENDAS NOT = '00'
+               DISPLAY 'ARQUIVO DE VENDAS NAO ENCONTRADO OU VAZIO'
+           ELSE
+               PERFORM UNTIL WRK-FIM-ARQUIVO = 'S'
+                   READ FD-VENDAS
+                       AT END
+                           MOVE 'S' TO WRK-FIM-ARQUIVO
+                       NOT AT END
+                           IF REG-VENDA-HEADER
+                               MOVE REG-VENDA-H-OPERADOR
+                                   TO WRK-OPERADOR-ATUAL
+                           END-IF
+                           IF REG-VENDA-TRAILER
+                               PERFORM 0004-ACUMULA-TRAILER
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FD-VENDAS
+           END-IF
+           .
+      *----------------------------------------------------------------------------------*
+       0002-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    EMITE O RELATORIO DE FECHAMENTO (TELA E ARQUIVO)
+      *----------------------------------------------------------------------------------*
+       0003-EMITE-RELATORIO    SECTION.
+      *----------------------------------------------------------------------------------*
+
+           OPEN OUTPUT FD-RELATORIO
+
+           MOVE '========================================'
+               TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           MOVE 'RELATORIO DE FECHAMENTO DE CAIXA' TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           MOVE '========================================'
+               TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           MOVE SPACES TO REG-RELATORIO
+           STRING 'QUANTIDADE DE TRANSACOES..: ' WRK-QTD-TRANSACOES
+               DELIMITED BY SIZE INTO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           MOVE SPACES TO REG-RELATORIO
+           STRING 'TOTAL VENDIDO.............: ' WRK-TOTAL-VENDIDO
+               DELIMITED BY SIZE INTO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           MOVE SPACES TO REG-RELATORIO
+           STRING 'TOTAL DE DESCONTO.........: ' WRK-TOTAL-DESCONTO
+               DELIMITED BY SIZE INTO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           MOVE '----------------------------------------'
+               TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           MOVE 'BREAKDOWN POR FORMA DE PAGAMENTO:' TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           PERFORM VARYING WRK-IDX-PGTO FROM 1 BY 1
+                   UNTIL WRK-IDX-PGTO > 4
+               MOVE SPACES TO REG-RELATORIO
+               STRING WRK-PGTO-NOME(WRK-IDX-PGTO)
+                      ' QTD: ' WRK-PGTO-QTD(WRK-IDX-PGTO)
+                      ' TOTAL: ' WRK-PGTO-TOTAL(WRK-IDX-PGTO)
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+               WRITE REG-RELATORIO
+           END-PERFORM
+
+           MOVE '----------------------------------------'
+               TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           MOVE 'BREAKDOWN POR OPERADOR:' TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           PERFORM VARYING WRK-IDX-OPER FROM 1 BY 1
+                   UNTIL WRK-IDX-OPER > WRK-QTD-OPER
+               MOVE SPACES TO REG-RELATORIO
+               STRING WRK-OPER-NOME(WRK-IDX-OPER)
+                      ' QTD: ' WRK-OPER-QTD(WRK-IDX-OPER)
+                      ' TOTAL: ' WRK-OPER-TOTAL(WRK-IDX-OPER)
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+               WRITE REG-RELATORIO
+           END-PERFORM
+
+           MOVE '========================================'
+               TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           CLOSE FD-RELATORIO
+
+           DISPLAY '========================================'
+           DISPLAY 'RELATORIO DE FECHAMENTO DE CAIXA'
+           DISPLAY '========================================'
+           DISPLAY 'QUANTIDADE DE TRANSACOES..: ' WRK-QTD-TRANSACOES
+           DISPLAY 'TOTAL VENDIDO.............: ' WRK-TOTAL-VENDIDO
+           DISPLAY 'TOTAL DE DESCONTO.........: ' WRK-TOTAL-DESCONTO
+           DISPLAY 'RELATORIO GRAVADO EM FECHAMENTO.TXT'
+           .
+      *----------------------------------------------------------------------------------*
+       0003-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    ACUMULA OS TOTAIS DE UMA TRANSACAO (REGISTRO TRAILER)
+      *----------------------------------------------------------------------------------*
+       0004-ACUMULA-TRAILER    SECTION.
+      *----------------------------------------------------------------------------------*
+
+           ADD 1                        TO WRK-QTD-TRANSACOES
+           ADD REG-VENDA-T-TOTAL-FINAL  TO WRK-TOTAL-VENDIDO
+           ADD REG-VENDA-T-DESCONTO     TO WRK-TOTAL-DESCONTO
+
+           EVALUATE REG-VENDA-T-FORMA-PGTO
+               WHEN '1' MOVE 1 TO WRK-IDX-PGTO
+               WHEN '2' MOVE 2 TO WRK-IDX-PGTO
+               WHEN '3' MOVE 3 TO WRK-IDX-PGTO
+               WHEN '4' MOVE 4 TO WRK-IDX-PGTO
+               WHEN OTHER MOVE 1 TO WRK-IDX-PGTO
+           END-EVALUATE
+
+           ADD 1                        TO WRK-PGTO-QTD(WRK-IDX-PGTO)
+           ADD REG-VENDA-T-TOTAL-FINAL  TO WRK-PGTO-TOTAL(WRK-IDX-PGTO)
+
+           PERFORM 0005-LOCALIZA-OPERADOR
+           IF WRK-IDX-OPER > ZEROS
+               ADD 1 TO WRK-OPER-QTD(WRK-IDX-OPER)
+               ADD REG-VENDA-T-TOTAL-FINAL
+                   TO WRK-OPER-TOTAL(WRK-IDX-OPER)
+           END-IF
+           .
+      *----------------------------------------------------------------------------------*
+       0004-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    LOCALIZA (OU CRIA) A LINHA DO OPERADOR ATUAL NA TABELA
+      *----------------------------------------------------------------------------------*
+       0005-LOCALIZA-OPERADOR  SECTION.
+      *----------------------------------------------------------------------------------*
+
+           MOVE ZEROS TO WRK-IDX-OPER
+
+           PERFORM VARYING WRK-IDX-BUSCA-OPER FROM 1 BY 1
+                   UNTIL WRK-IDX-BUSCA-OPER > WRK-QTD-OPER
+               IF WRK-OPER-NOME(WRK-IDX-BUSCA-OPER) = WRK-OPERADOR-ATUAL
+                   MOVE WRK-IDX-BUSCA-OPER TO WRK-IDX-OPER
+               END-IF
+           END-PERFORM
+
+           IF WRK-IDX-OPER = ZEROS
+               IF WRK-QTD-OPER >= WRK-MAX-OPER
+                   DISPLAY 'LIMITE DE OPERADORES DISTINTOS ATINGIDO - '
+                           'OPERADOR ' WRK-OPERADOR-ATUAL
+                           ' NAO ENTRARA NO BREAKDOWN'
+               ELSE
+                   ADD 1 TO WRK-QTD-OPER
+                   MOVE WRK-QTD-OPER       TO WRK-IDX-OPER
+                   MOVE WRK-OPERADOR-ATUAL
+                                          TO WRK-OPER-NOME(WRK-IDX-OPER)
+               END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------------------------*
+       0005-END.              EXIT.
+      *----------------------------------------------------------------------------------*
