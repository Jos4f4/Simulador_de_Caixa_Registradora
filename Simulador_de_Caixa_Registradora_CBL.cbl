@@ -12,15 +12,102 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-VENDAS ASSIGN TO "VENDAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-VENDAS.
+
+           SELECT FD-CUPOM ASSIGN TO "CUPOM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CUPOM.
+
+           SELECT FD-CONTROLE ASSIGN TO "CTLVENDA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-CHAVE
+               FILE STATUS IS WRK-FS-CONTROLE.
+
+           SELECT FD-PRODUTOS ASSIGN TO "PRODUTOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODIGO
+               FILE STATUS IS WRK-FS-PRODUTOS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  FD-VENDAS.
+       COPY WVENDA.
+
+       FD  FD-CUPOM.
+       01  REG-CUPOM                   PIC X(100).
+
+       FD  FD-CONTROLE.
+       COPY WCONTROLE.
+
+       FD  FD-PRODUTOS.
+       COPY WPROD.
+
        WORKING-STORAGE SECTION.
 
-       01 WRK-VALOR-ITEM1              PIC 9(05)V99 VALUE ZEROS.
-       01 WRK-VALOR-ITEM2              PIC 9(05)V99 VALUE ZEROS.
-       01 WRK-VALOR-ITEM3              PIC 9(05)V99 VALUE ZEROS.
-       01 WRK-DESCONTO                 PIC 9(05)V99 VALUE ZEROS.
-       01 WRK-TOTAL-COMPRA             PIC 9(06)V99 VALUE ZEROS.
-       01 WRK-TOTAL-FINAL              PIC 9(06)V99 VALUE ZEROS.
+      *--------------------------------------------------------------*
+      *    CARRINHO DE COMPRAS (QUANTIDADE VARIAVEL DE ITENS)
+      *--------------------------------------------------------------*
+       01  WRK-MAX-ITENS                PIC 9(03) VALUE 100.
+       01  WRK-QTD-ITENS                PIC 9(03) VALUE ZEROS.
+       01  WRK-TB-ITENS.
+           05  WRK-ITEM-TAB OCCURS 1 TO 100 TIMES
+                            DEPENDING ON WRK-QTD-ITENS.
+               10  WRK-ITEM-CODPROD     PIC 9(06).
+               10  WRK-ITEM-VALOR       PIC 9(05)V99.
+
+       01  WRK-IDX-ITEM                 PIC 9(03) VALUE ZEROS.
+       01  WRK-VALOR-ITEM-LIDO          PIC 9(05)V99 VALUE ZEROS.
+       01  WRK-CODPROD-LIDO             PIC 9(06)    VALUE ZEROS.
+       01  WRK-PRODUTO-ENCONTRADO       PIC X(01)    VALUE 'N'.
+       01  WRK-RESP-CONTINUA            PIC X(01)    VALUE 'S'.
+       01  WRK-FS-PRODUTOS              PIC X(02)    VALUE '00'.
+
+      *--------------------------------------------------------------*
+      *    VALIDACAO / RETENTATIVA NA DIGITACAO DO ITEM
+      *--------------------------------------------------------------*
+       01  WRK-MAX-TENTATIVAS           PIC 9(02) VALUE 3.
+       01  WRK-TENTATIVAS               PIC 9(02) VALUE ZEROS.
+       01  WRK-VALOR-MAX-ITEM           PIC 9(05)V99 VALUE 5000,00.
+       01  WRK-ITEM-VALIDO              PIC X(01)    VALUE 'N'.
+
+       01  WRK-DESCONTO                 PIC 9(05)V99 VALUE ZEROS.
+       01  WRK-TOTAL-COMPRA             PIC 9(06)V99 VALUE ZEROS.
+       01  WRK-TOTAL-FINAL              PIC 9(06)V99 VALUE ZEROS.
+
+      *--------------------------------------------------------------*
+      *    NUMERACAO DA TRANSACAO E DATA/HORA DO CUPOM FISCAL
+      *--------------------------------------------------------------*
+       01  WRK-NUM-TRANSACAO            PIC 9(06)    VALUE ZEROS.
+
+       01  WRK-DATA-HORA-SISTEMA.
+           05  WRK-DHS-DATA             PIC 9(08).
+           05  WRK-DHS-HORA             PIC 9(06).
+           05  FILLER                   PIC X(07).
+
+      *--------------------------------------------------------------*
+      *    FORMA DE PAGAMENTO E TROCO
+      *--------------------------------------------------------------*
+       01  WRK-OPCAO-PGTO               PIC 9(01)    VALUE ZEROS.
+       01  WRK-OPCAO-PGTO-VALIDA        PIC X(01)    VALUE 'N'.
+       01  WRK-FORMA-PGTO               PIC X(01)    VALUE '1'.
+       01  WRK-VALOR-PAGO               PIC 9(06)V99 VALUE ZEROS.
+       01  WRK-TROCO                    PIC 9(06)V99 VALUE ZEROS.
+
+      *--------------------------------------------------------------*
+      *    OPERADOR (CAIXA) RESPONSAVEL PELA VENDA
+      *--------------------------------------------------------------*
+       01  WRK-OPERADOR-ID               PIC X(10)    VALUE SPACES.
+
+       01  WRK-FS-VENDAS                PIC X(02) VALUE '00'.
+       01  WRK-FS-CUPOM                 PIC X(02) VALUE '00'.
+       01  WRK-FS-CONTROLE              PIC X(02) VALUE '00'.
 
       *==================================================================================*
        PROCEDURE DIVISION.
@@ -33,10 +120,25 @@
        0000-PROCESSAR                SECTION.
       *----------------------------------------------------------------------------------*
 
-            .
+           PERFORM 0008-IDENTIFICA-OPERADOR
+           PERFORM 0001-INSERIR-VALOR
+
+           IF WRK-QTD-ITENS > ZEROS
+               PERFORM 0005-OBTER-NUM-TRANSACAO
+               PERFORM 0002-CALCULA-COMPRA
+               PERFORM 0003-CALCULA-DESCONTO
+               PERFORM 0007-FORMA-PAGAMENTO
+               PERFORM 0006-GRAVA-VENDA
+               PERFORM 0004-GRAVA-CUPOM
+           ELSE
+               DISPLAY 'CARRINHO VAZIO - VENDA CANCELADA'
+           END-IF
+
+           STOP RUN
+           .
       *----------------------------------------------------------------------------------*
       *> cobol-lint CL002 0000-end
-       0000-END                EXIT.
+       0000-END.              EXIT.
       *----------------------------------------------------------------------------------*
 
       *----------------------------------------------------------------------------------*
@@ -45,44 +147,132 @@
        0001-INSERIR-VALOR      SECTION.
       *----------------------------------------------------------------------------------*
 
-           DISPLAY 'DIGITE O VALOR DO ITEM 1'.
-           ACCEPT WRK-VALOR-ITEM2
+           MOVE ZEROS TO WRK-QTD-ITENS
+           MOVE 'S'   TO WRK-RESP-CONTINUA
 
-           DISPLAY 'DIGITE O VALOR DO ITEM 2'.
-           ACCEPT WRK-VALOR-ITEM2
+           PERFORM UNTIL WRK-RESP-CONTINUA NOT = 'S'
+                   OR WRK-QTD-ITENS >= WRK-MAX-ITENS
 
-           DISPLAY 'DIGITE O VALOR DO ITEM 3'.
-           ACCEPT WRK-VALOR-ITEM3
+               PERFORM 0001-A-LER-ITEM
 
-           IF WRK-VALOR-ITEM1 EQUAL ZEROS
-               DISPLAY 'VALOR DO ITEM 1 ZERADO'
-           ELSE
-               IF WRK-VALOR-ITEM2 EQUAL ZEROS
-                   DISPLAY 'VALOR DO ITEM 2 ZERADO'
+               IF WRK-ITEM-VALIDO = 'S'
+                   ADD 1 TO WRK-QTD-ITENS
+                   MOVE WRK-CODPROD-LIDO
+                        TO WRK-ITEM-CODPROD(WRK-QTD-ITENS)
+                   MOVE WRK-VALOR-ITEM-LIDO
+                        TO WRK-ITEM-VALOR(WRK-QTD-ITENS)
+               END-IF
+
+               IF WRK-QTD-ITENS < WRK-MAX-ITENS
+                   DISPLAY 'DESEJA INCLUIR OUTRO ITEM? (S/N): '
+                   ACCEPT WRK-RESP-CONTINUA
                ELSE
-                   IF WRK-VALOR-ITEM3 EQUAL ZEROS
-                       DISPLAY 'VALOR DO ITEM 3 ZERADO'
-                   END-IF
+                   DISPLAY 'LIMITE MAXIMO DE ITENS DO CARRINHO ATINGIDO'
                END-IF
-           END-IF
+
+           END-PERFORM
            .
       *----------------------------------------------------------------------------------*
       *> cobol-lint CL002 0001-end
        0001-END.              EXIT.
       *----------------------------------------------------------------------------------*
 
+      *----------------------------------------------------------------------------------*
+      *    LE O CODIGO DO PRODUTO, BUSCA O PRECO NO CADASTRO E VALIDA
+      *    (COM RETENTATIVAS)
+      *----------------------------------------------------------------------------------*
+       0001-A-LER-ITEM        SECTION.
+      *----------------------------------------------------------------------------------*
+
+           MOVE ZEROS TO WRK-TENTATIVAS
+           MOVE 'N'   TO WRK-ITEM-VALIDO
+           MOVE ZEROS TO WRK-VALOR-ITEM-LIDO
+           MOVE ZEROS TO WRK-CODPROD-LIDO
+
+           PERFORM UNTIL WRK-ITEM-VALIDO = 'S'
+                   OR WRK-TENTATIVAS >= WRK-MAX-TENTATIVAS
+
+               ADD 1 TO WRK-TENTATIVAS
+
+               DISPLAY 'DIGITE O CODIGO DO PRODUTO (TENTATIVA '
+                       WRK-TENTATIVAS '/' WRK-MAX-TENTATIVAS '): '
+               ACCEPT WRK-CODPROD-LIDO
+
+               PERFORM 0001-B-BUSCA-PRODUTO
+
+               IF WRK-PRODUTO-ENCONTRADO = 'N'
+                   DISPLAY 'PRODUTO NAO ENCONTRADO OU INATIVO - '
+                           'TENTE NOVAMENTE'
+               ELSE
+                   IF WRK-VALOR-ITEM-LIDO NOT > ZEROS
+                       DISPLAY 'PRODUTO COM VALOR ZERADO - '
+                               'TENTE NOVAMENTE'
+                   ELSE
+                       IF WRK-VALOR-ITEM-LIDO > WRK-VALOR-MAX-ITEM
+                           DISPLAY 'VALOR DO ITEM ACIMA DO LIMITE '
+                                   'PERMITIDO'
+                       ELSE
+                           MOVE 'S' TO WRK-ITEM-VALIDO
+                       END-IF
+                   END-IF
+               END-IF
+
+           END-PERFORM
+
+           IF WRK-ITEM-VALIDO = 'N'
+               DISPLAY 'NUMERO MAXIMO DE TENTATIVAS EXCEDIDO - ITEM '
+                       'NAO SERA INCLUIDO NO CARRINHO'
+           END-IF
+           .
+      *----------------------------------------------------------------------------------*
+      *> cobol-lint CL002 0001-a-end
+       0001-A-END.            EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    BUSCA O PRODUTO NO CADASTRO PELO CODIGO DIGITADO
+      *----------------------------------------------------------------------------------*
+       0001-B-BUSCA-PRODUTO   SECTION.
+      *----------------------------------------------------------------------------------*
+
+           MOVE ZEROS TO WRK-VALOR-ITEM-LIDO
+           MOVE 'N'   TO WRK-PRODUTO-ENCONTRADO
+           MOVE WRK-CODPROD-LIDO TO PROD-CODIGO
+
+           OPEN INPUT FD-PRODUTOS
+           IF WRK-FS-PRODUTOS = '00'
+               READ FD-PRODUTOS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF PROD-ATIVO
+                           MOVE PROD-PRECO TO WRK-VALOR-ITEM-LIDO
+                           MOVE 'S' TO WRK-PRODUTO-ENCONTRADO
+                       END-IF
+               END-READ
+               CLOSE FD-PRODUTOS
+           END-IF
+           .
+      *----------------------------------------------------------------------------------*
+      *> cobol-lint CL002 0001-b-end
+       0001-B-END.            EXIT.
+      *----------------------------------------------------------------------------------*
+
       *----------------------------------------------------------------------------------*
       *    CALCULA TOTAL COMPRA    SECTION
       *----------------------------------------------------------------------------------*
        0002-CALCULA-COMPRA     SECTION.
       *----------------------------------------------------------------------------------*
 
-        ADD WRK-VALOR-ITEM1 TO WRK-TOTAL-COMPRA
-        ADD WRK-VALOR-ITEM2 TO WRK-TOTAL-COMPRA
-        ADD WRK-VALOR-ITEM3 TO WRK-TOTAL-COMPRA
+           MOVE ZEROS TO WRK-TOTAL-COMPRA
+
+           PERFORM VARYING WRK-IDX-ITEM FROM 1 BY 1
+                   UNTIL WRK-IDX-ITEM > WRK-QTD-ITENS
+               ADD WRK-ITEM-VALOR(WRK-IDX-ITEM) TO WRK-TOTAL-COMPRA
+           END-PERFORM
 
-        DISPLAY 'VALOR TOTAL DA COMPRA: ' WRK-TOTAL-COMPRA
-        .
+           DISPLAY 'VALOR TOTAL DA COMPRA: ' WRK-TOTAL-COMPRA
+           .
       *----------------------------------------------------------------------------------*
       *> cobol-lint CL002 0002-end
        0002-END.              EXIT.
@@ -94,9 +284,263 @@
        0003-CALCULA-DESCONTO    SECTION.
       *----------------------------------------------------------------------------------*
 
-        DISPLAY ''
-        .
+           EVALUATE TRUE
+               WHEN WRK-TOTAL-COMPRA >= 500,00
+                   COMPUTE WRK-DESCONTO = WRK-TOTAL-COMPRA * 0,10
+               WHEN WRK-TOTAL-COMPRA >= 200,00
+                   COMPUTE WRK-DESCONTO = WRK-TOTAL-COMPRA * 0,05
+               WHEN WRK-TOTAL-COMPRA >= 100,00
+                   COMPUTE WRK-DESCONTO = WRK-TOTAL-COMPRA * 0,02
+               WHEN OTHER
+                   MOVE ZEROS TO WRK-DESCONTO
+           END-EVALUATE
+
+           COMPUTE WRK-TOTAL-FINAL = WRK-TOTAL-COMPRA - WRK-DESCONTO
+
+           DISPLAY 'VALOR DO DESCONTO....: ' WRK-DESCONTO
+           DISPLAY 'VALOR TOTAL FINAL....: ' WRK-TOTAL-FINAL
+           .
       *----------------------------------------------------------------------------------*
       *> cobol-lint CL002 0003-end
        0003-END.              EXIT.
       *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    GRAVA O CUPOM FISCAL (RECIBO) EM ARQUIVO SEQUENCIAL DE TEXTO
+      *----------------------------------------------------------------------------------*
+       0004-GRAVA-CUPOM        SECTION.
+      *----------------------------------------------------------------------------------*
+
+           OPEN EXTEND FD-CUPOM
+           IF WRK-FS-CUPOM = '35'
+               OPEN OUTPUT FD-CUPOM
+           END-IF
+
+           MOVE '========================================' TO REG-CUPOM
+           WRITE REG-CUPOM
+
+           MOVE 'SIMULADOR DE CAIXA REGISTRADORA - CUPOM FISCAL'
+               TO REG-CUPOM
+           WRITE REG-CUPOM
+
+           MOVE SPACES TO REG-CUPOM
+           STRING 'CUPOM No..: ' WRK-NUM-TRANSACAO
+               DELIMITED BY SIZE INTO REG-CUPOM
+           WRITE REG-CUPOM
+
+           MOVE SPACES TO REG-CUPOM
+           STRING 'DATA/HORA.: ' WRK-DHS-DATA '-' WRK-DHS-HORA
+               DELIMITED BY SIZE INTO REG-CUPOM
+           WRITE REG-CUPOM
+
+           MOVE '----------------------------------------' TO REG-CUPOM
+           WRITE REG-CUPOM
+
+           PERFORM VARYING WRK-IDX-ITEM FROM 1 BY 1
+                   UNTIL WRK-IDX-ITEM > WRK-QTD-ITENS
+               MOVE SPACES TO REG-CUPOM
+               STRING 'ITEM ' WRK-IDX-ITEM
+                      ' ......... ' WRK-ITEM-VALOR(WRK-IDX-ITEM)
+                   DELIMITED BY SIZE INTO REG-CUPOM
+               WRITE REG-CUPOM
+           END-PERFORM
+
+           MOVE '----------------------------------------' TO REG-CUPOM
+           WRITE REG-CUPOM
+
+           MOVE SPACES TO REG-CUPOM
+           STRING 'SUBTOTAL..: ' WRK-TOTAL-COMPRA
+               DELIMITED BY SIZE INTO REG-CUPOM
+           WRITE REG-CUPOM
+
+           MOVE SPACES TO REG-CUPOM
+           STRING 'DESCONTO..: ' WRK-DESCONTO
+               DELIMITED BY SIZE INTO REG-CUPOM
+           WRITE REG-CUPOM
+
+           MOVE SPACES TO REG-CUPOM
+           STRING 'TOTAL FINAL: ' WRK-TOTAL-FINAL
+               DELIMITED BY SIZE INTO REG-CUPOM
+           WRITE REG-CUPOM
+
+           MOVE SPACES TO REG-CUPOM
+           STRING 'FORMA PGTO.: ' WRK-FORMA-PGTO
+               DELIMITED BY SIZE INTO REG-CUPOM
+           WRITE REG-CUPOM
+
+           MOVE SPACES TO REG-CUPOM
+           STRING 'VALOR PAGO.: ' WRK-VALOR-PAGO
+               DELIMITED BY SIZE INTO REG-CUPOM
+           WRITE REG-CUPOM
+
+           MOVE SPACES TO REG-CUPOM
+           STRING 'TROCO......: ' WRK-TROCO
+               DELIMITED BY SIZE INTO REG-CUPOM
+           WRITE REG-CUPOM
+
+           MOVE '========================================' TO REG-CUPOM
+           WRITE REG-CUPOM
+
+           CLOSE FD-CUPOM
+           .
+      *----------------------------------------------------------------------------------*
+      *> cobol-lint CL002 0004-end
+       0004-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    OBTEM O PROXIMO NUMERO SEQUENCIAL DE TRANSACAO/CUPOM
+      *----------------------------------------------------------------------------------*
+       0005-OBTER-NUM-TRANSACAO SECTION.
+      *----------------------------------------------------------------------------------*
+
+           OPEN I-O FD-CONTROLE
+           IF WRK-FS-CONTROLE NOT = '00'
+               OPEN OUTPUT FD-CONTROLE
+               MOVE '1'   TO CTL-CHAVE
+               MOVE ZEROS TO CTL-PROX-NUM
+               WRITE REG-CONTROLE
+               CLOSE FD-CONTROLE
+               OPEN I-O FD-CONTROLE
+           END-IF
+
+           MOVE '1' TO CTL-CHAVE
+           READ FD-CONTROLE
+               INVALID KEY
+                   MOVE ZEROS TO CTL-PROX-NUM
+           END-READ
+
+           ADD 1 TO CTL-PROX-NUM
+           MOVE CTL-PROX-NUM TO WRK-NUM-TRANSACAO
+
+           REWRITE REG-CONTROLE
+               INVALID KEY
+                   WRITE REG-CONTROLE
+           END-REWRITE
+
+           CLOSE FD-CONTROLE
+           .
+      *----------------------------------------------------------------------------------*
+      *> cobol-lint CL002 0005-end
+       0005-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    GRAVA A VENDA NO ARQUIVO DIARIO DE TRANSACOES (HEADER/DETALHE/TRAILER)
+      *----------------------------------------------------------------------------------*
+       0006-GRAVA-VENDA        SECTION.
+      *----------------------------------------------------------------------------------*
+
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA-SISTEMA
+
+           OPEN EXTEND FD-VENDAS
+           IF WRK-FS-VENDAS = '35'
+               OPEN OUTPUT FD-VENDAS
+           END-IF
+
+           MOVE 'H'                  TO REG-VENDA-TIPO
+           MOVE WRK-NUM-TRANSACAO    TO REG-VENDA-NUM-TRANSACAO
+           MOVE WRK-DHS-DATA         TO REG-VENDA-H-DATA
+           MOVE WRK-DHS-HORA         TO REG-VENDA-H-HORA
+           MOVE WRK-OPERADOR-ID      TO REG-VENDA-H-OPERADOR
+           WRITE REG-VENDA
+
+           PERFORM VARYING WRK-IDX-ITEM FROM 1 BY 1
+                   UNTIL WRK-IDX-ITEM > WRK-QTD-ITENS
+               MOVE 'D'               TO REG-VENDA-TIPO
+               MOVE WRK-NUM-TRANSACAO TO REG-VENDA-NUM-TRANSACAO
+               MOVE WRK-IDX-ITEM      TO REG-VENDA-D-SEQ
+               MOVE WRK-ITEM-CODPROD(WRK-IDX-ITEM)
+                                      TO REG-VENDA-D-CODPROD
+               MOVE WRK-ITEM-VALOR(WRK-IDX-ITEM)
+                                      TO REG-VENDA-D-VALOR
+               WRITE REG-VENDA
+           END-PERFORM
+
+           MOVE 'T'                  TO REG-VENDA-TIPO
+           MOVE WRK-NUM-TRANSACAO    TO REG-VENDA-NUM-TRANSACAO
+           MOVE WRK-QTD-ITENS        TO REG-VENDA-T-QTD-ITENS
+           MOVE WRK-TOTAL-COMPRA     TO REG-VENDA-T-SUBTOTAL
+           MOVE WRK-DESCONTO         TO REG-VENDA-T-DESCONTO
+           MOVE WRK-TOTAL-FINAL      TO REG-VENDA-T-TOTAL-FINAL
+           MOVE WRK-FORMA-PGTO       TO REG-VENDA-T-FORMA-PGTO
+           MOVE WRK-VALOR-PAGO       TO REG-VENDA-T-VALOR-PAGO
+           MOVE WRK-TROCO            TO REG-VENDA-T-TROCO
+           WRITE REG-VENDA
+
+           CLOSE FD-VENDAS
+           .
+      *----------------------------------------------------------------------------------*
+      *> cobol-lint CL002 0006-end
+       0006-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    CAPTURA FORMA DE PAGAMENTO E CALCULA TROCO
+      *----------------------------------------------------------------------------------*
+       0007-FORMA-PAGAMENTO    SECTION.
+      *----------------------------------------------------------------------------------*
+
+           MOVE ZEROS TO WRK-VALOR-PAGO
+           MOVE ZEROS TO WRK-TROCO
+           MOVE 'N'   TO WRK-OPCAO-PGTO-VALIDA
+
+           PERFORM UNTIL WRK-OPCAO-PGTO-VALIDA = 'S'
+               DISPLAY 'FORMA DE PAGAMENTO:'
+               DISPLAY '  1-DINHEIRO  2-CREDITO  3-DEBITO  4-PIX'
+               DISPLAY 'OPCAO: '
+               ACCEPT WRK-OPCAO-PGTO
+
+               EVALUATE WRK-OPCAO-PGTO
+                   WHEN 1
+                       MOVE 'S' TO WRK-OPCAO-PGTO-VALIDA
+                       MOVE '1' TO WRK-FORMA-PGTO
+                       PERFORM UNTIL WRK-VALOR-PAGO >= WRK-TOTAL-FINAL
+                           DISPLAY 'VALOR RECEBIDO EM DINHEIRO: '
+                           ACCEPT WRK-VALOR-PAGO
+                           IF WRK-VALOR-PAGO < WRK-TOTAL-FINAL
+                               DISPLAY 'VALOR INSUFICIENTE - TENTE '
+                                       'NOVAMENTE'
+                           END-IF
+                       END-PERFORM
+                       COMPUTE WRK-TROCO =
+                               WRK-VALOR-PAGO - WRK-TOTAL-FINAL
+                       DISPLAY 'TROCO...............: ' WRK-TROCO
+                   WHEN 2
+                       MOVE 'S' TO WRK-OPCAO-PGTO-VALIDA
+                       MOVE '2' TO WRK-FORMA-PGTO
+                       MOVE WRK-TOTAL-FINAL TO WRK-VALOR-PAGO
+                   WHEN 3
+                       MOVE 'S' TO WRK-OPCAO-PGTO-VALIDA
+                       MOVE '3' TO WRK-FORMA-PGTO
+                       MOVE WRK-TOTAL-FINAL TO WRK-VALOR-PAGO
+                   WHEN 4
+                       MOVE 'S' TO WRK-OPCAO-PGTO-VALIDA
+                       MOVE '4' TO WRK-FORMA-PGTO
+                       MOVE WRK-TOTAL-FINAL TO WRK-VALOR-PAGO
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA - TENTE NOVAMENTE'
+               END-EVALUATE
+           END-PERFORM
+           .
+      *----------------------------------------------------------------------------------*
+      *> cobol-lint CL002 0007-end
+       0007-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    IDENTIFICA O OPERADOR (CAIXA) RESPONSAVEL PELA VENDA
+      *----------------------------------------------------------------------------------*
+       0008-IDENTIFICA-OPERADOR SECTION.
+      *----------------------------------------------------------------------------------*
+
+           MOVE SPACES TO WRK-OPERADOR-ID
+           PERFORM UNTIL WRK-OPERADOR-ID NOT = SPACES
+               DISPLAY 'DIGITE O CODIGO/NOME DO OPERADOR: '
+               ACCEPT WRK-OPERADOR-ID
+           END-PERFORM
+           .
+      *----------------------------------------------------------------------------------*
+      *> cobol-lint CL002 0008-end
+       0008-END.              EXIT.
+      *----------------------------------------------------------------------------------*
