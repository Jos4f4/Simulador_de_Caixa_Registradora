@@ -0,0 +1,151 @@
+      ************************************************************************************
+      * Author.: JOSAFA SOARES FERNANDES
+      * Date...:  08/08/2026
+      * Purpose: EXPORTA O ARQUIVO DIARIO DE VENDAS PARA CSV (INTEGRACAO CONTABILIDADE)
+      * NOME...: EXPVENDA
+      ************************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPVENDA.
+      *==================================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-VENDAS ASSIGN TO "VENDAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-VENDAS.
+
+           SELECT FD-CSV ASSIGN TO "VENDAS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FD-VENDAS.
+       COPY WVENDA.
+
+       FD  FD-CSV.
+       01  REG-CSV                      PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       01  WRK-FS-VENDAS                PIC X(02) VALUE '00'.
+       01  WRK-FS-CSV                   PIC X(02) VALUE '00'.
+       01  WRK-FIM-ARQUIVO              PIC X(01) VALUE 'N'.
+
+      *--------------------------------------------------------------*
+      *    DADOS DO HEADER DA TRANSACAO CORRENTE (ATE ENCONTRAR O
+      *    TRAILER, QUANDO A LINHA DO CSV E EFETIVAMENTE GRAVADA)
+      *--------------------------------------------------------------*
+       01  WRK-ATUAL-NUM-TRANSACAO      PIC 9(06) VALUE ZEROS.
+       01  WRK-ATUAL-DATA               PIC 9(08) VALUE ZEROS.
+       01  WRK-ATUAL-HORA               PIC 9(06) VALUE ZEROS.
+       01  WRK-ATUAL-OPERADOR           PIC X(10) VALUE SPACES.
+
+       01  WRK-QTD-LINHAS               PIC 9(06) VALUE ZEROS.
+
+      *==================================================================================*
+       PROCEDURE DIVISION.
+      *==================================================================================*
+
+      *----------------------------------------------------------------------------------*
+      *    PROCESSAMENTO PRINCIPAL
+      *----------------------------------------------------------------------------------*
+       0000-PROCESSAR                SECTION.
+      *----------------------------------------------------------------------------------*
+
+           OPEN INPUT FD-VENDAS
+
+           IF WRK-FS-VENDAS NOT = '00'
+               DISPLAY 'ARQUIVO DE VENDAS NAO ENCONTRADO OU VAZIO'
+           ELSE
+               OPEN OUTPUT FD-CSV
+               PERFORM 0001-GRAVA-CABECALHO-CSV
+
+               PERFORM UNTIL WRK-FIM-ARQUIVO = 'S'
+                   READ FD-VENDAS
+                       AT END
+                           MOVE 'S' TO WRK-FIM-ARQUIVO
+                       NOT AT END
+                           EVALUATE TRUE
+                               WHEN REG-VENDA-HEADER
+                                   PERFORM 0002-GUARDA-HEADER
+                               WHEN REG-VENDA-TRAILER
+                                   PERFORM 0003-GRAVA-LINHA-CSV
+                               WHEN OTHER
+                                   CONTINUE
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+
+               CLOSE FD-VENDAS
+               CLOSE FD-CSV
+
+               DISPLAY WRK-QTD-LINHAS ' TRANSACOES EXPORTADAS PARA '
+                       'VENDAS.CSV'
+           END-IF
+
+           STOP RUN
+           .
+      *----------------------------------------------------------------------------------*
+       0000-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    GRAVA A LINHA DE CABECALHO DO ARQUIVO CSV
+      *----------------------------------------------------------------------------------*
+       0001-GRAVA-CABECALHO-CSV SECTION.
+      *----------------------------------------------------------------------------------*
+
+           MOVE SPACES TO REG-CSV
+           STRING 'TRANSACAO;DATA;HORA;OPERADOR;VALOR_ITENS;'
+                  'DESCONTO;TOTAL_FINAL;FORMA_PGTO'
+               DELIMITED BY SIZE INTO REG-CSV
+           WRITE REG-CSV
+           .
+      *----------------------------------------------------------------------------------*
+       0001-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    GUARDA OS DADOS DO HEADER PARA USO QUANDO O TRAILER CHEGAR
+      *----------------------------------------------------------------------------------*
+       0002-GUARDA-HEADER      SECTION.
+      *----------------------------------------------------------------------------------*
+
+           MOVE REG-VENDA-NUM-TRANSACAO TO WRK-ATUAL-NUM-TRANSACAO
+           MOVE REG-VENDA-H-DATA        TO WRK-ATUAL-DATA
+           MOVE REG-VENDA-H-HORA        TO WRK-ATUAL-HORA
+           MOVE REG-VENDA-H-OPERADOR    TO WRK-ATUAL-OPERADOR
+           .
+      *----------------------------------------------------------------------------------*
+       0002-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    GRAVA UMA LINHA DE DADOS NO CSV (UMA POR TRANSACAO)
+      *----------------------------------------------------------------------------------*
+       0003-GRAVA-LINHA-CSV    SECTION.
+      *----------------------------------------------------------------------------------*
+
+           MOVE SPACES TO REG-CSV
+           STRING WRK-ATUAL-NUM-TRANSACAO ';'
+                  WRK-ATUAL-DATA ';'
+                  WRK-ATUAL-HORA ';'
+                  WRK-ATUAL-OPERADOR ';'
+                  REG-VENDA-T-SUBTOTAL ';'
+                  REG-VENDA-T-DESCONTO ';'
+                  REG-VENDA-T-TOTAL-FINAL ';'
+                  REG-VENDA-T-FORMA-PGTO
+               DELIMITED BY SIZE INTO REG-CSV
+           WRITE REG-CSV
+
+           ADD 1 TO WRK-QTD-LINHAS
+           .
+      *----------------------------------------------------------------------------------*
+       0003-END.              EXIT.
+      *----------------------------------------------------------------------------------*
