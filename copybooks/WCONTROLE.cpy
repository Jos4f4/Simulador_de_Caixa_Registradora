@@ -0,0 +1,8 @@
+      *==================================================================================*
+      *    LAYOUT DO ARQUIVO DE CONTROLE DE NUMERACAO DE TRANSACOES - CTLVENDA.DAT
+      *    REGISTRO UNICO (CHAVE FIXA) COM O PROXIMO NUMERO DE CUPOM/TRANSACAO
+      *    USADO POR: CAIXAREG
+      *==================================================================================*
+       01  REG-CONTROLE.
+           05  CTL-CHAVE                PIC X(01).
+           05  CTL-PROX-NUM             PIC 9(06).
