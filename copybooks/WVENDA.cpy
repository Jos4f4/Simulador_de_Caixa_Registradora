@@ -0,0 +1,33 @@
+      *==================================================================================*
+      *    LAYOUT DO ARQUIVO DE VENDAS - VENDAS.DAT
+      *    REGISTRO HEADER/DETALHE/TRAILER POR TRANSACAO (VENDA)
+      *    USADO POR: CAIXAREG, FECHACX, EXPVENDA
+      *==================================================================================*
+       01  REG-VENDA.
+           05  REG-VENDA-TIPO           PIC X(01).
+               88  REG-VENDA-HEADER            VALUE 'H'.
+               88  REG-VENDA-DETALHE           VALUE 'D'.
+               88  REG-VENDA-TRAILER           VALUE 'T'.
+           05  REG-VENDA-NUM-TRANSACAO  PIC 9(06).
+           05  REG-VENDA-DADOS-T.
+               10  REG-VENDA-T-QTD-ITENS    PIC 9(03).
+               10  REG-VENDA-T-SUBTOTAL     PIC 9(06)V99.
+               10  REG-VENDA-T-DESCONTO     PIC 9(05)V99.
+               10  REG-VENDA-T-TOTAL-FINAL  PIC 9(06)V99.
+               10  REG-VENDA-T-FORMA-PGTO   PIC X(01).
+                   88  REG-VENDA-PGTO-DINHEIRO     VALUE '1'.
+                   88  REG-VENDA-PGTO-CREDITO      VALUE '2'.
+                   88  REG-VENDA-PGTO-DEBITO       VALUE '3'.
+                   88  REG-VENDA-PGTO-PIX          VALUE '4'.
+               10  REG-VENDA-T-VALOR-PAGO   PIC 9(06)V99.
+               10  REG-VENDA-T-TROCO        PIC 9(06)V99.
+           05  REG-VENDA-DADOS-H REDEFINES REG-VENDA-DADOS-T.
+               10  REG-VENDA-H-DATA         PIC 9(08).
+               10  REG-VENDA-H-HORA         PIC 9(06).
+               10  REG-VENDA-H-OPERADOR     PIC X(10).
+               10  FILLER                   PIC X(19).
+           05  REG-VENDA-DADOS-D REDEFINES REG-VENDA-DADOS-T.
+               10  REG-VENDA-D-SEQ          PIC 9(03).
+               10  REG-VENDA-D-CODPROD      PIC 9(06).
+               10  REG-VENDA-D-VALOR        PIC 9(05)V99.
+               10  FILLER                   PIC X(27).
