@@ -0,0 +1,11 @@
+      *==================================================================================*
+      *    LAYOUT DO ARQUIVO MESTRE DE PRODUTOS - PRODUTOS.DAT
+      *    USADO POR: CAIXAREG, CADPROD
+      *==================================================================================*
+       01  REG-PRODUTO.
+           05  PROD-CODIGO             PIC 9(06).
+           05  PROD-DESCRICAO          PIC X(30).
+           05  PROD-PRECO              PIC 9(05)V99.
+           05  PROD-STATUS             PIC X(01).
+               88  PROD-ATIVO                  VALUE 'A'.
+               88  PROD-INATIVO                VALUE 'I'.
