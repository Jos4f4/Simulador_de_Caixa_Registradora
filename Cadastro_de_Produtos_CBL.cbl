@@ -0,0 +1,225 @@
+      ************************************************************************************
+      * Author.: JOSAFA SOARES FERNANDES
+      * Date...:  08/08/2026
+      * Purpose: MANUTENCAO DO CADASTRO DE PRODUTOS (INCLUSAO/ALTERACAO/INATIVACAO)
+      * NOME...: CADPROD
+      ************************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADPROD.
+      *==================================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-PRODUTOS ASSIGN TO "PRODUTOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODIGO
+               FILE STATUS IS WRK-FS-PRODUTOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FD-PRODUTOS.
+       COPY WPROD.
+
+       WORKING-STORAGE SECTION.
+
+       01  WRK-OPCAO                    PIC 9(01) VALUE ZEROS.
+       01  WRK-CONTINUA                 PIC X(01) VALUE 'S'.
+       01  WRK-FS-PRODUTOS              PIC X(02) VALUE '00'.
+       01  WRK-DESCRICAO-ANTERIOR       PIC X(30) VALUE SPACES.
+       01  WRK-PRECO-ANTERIOR           PIC 9(05)V99 VALUE ZEROS.
+
+      *==================================================================================*
+       PROCEDURE DIVISION.
+      *==================================================================================*
+
+      *----------------------------------------------------------------------------------*
+      *    PROCESSAMENTO PRINCIPAL
+      *----------------------------------------------------------------------------------*
+       0000-PROCESSAR                SECTION.
+      *----------------------------------------------------------------------------------*
+
+           PERFORM UNTIL WRK-CONTINUA = 'N'
+               PERFORM 0001-EXIBE-MENU
+               EVALUATE WRK-OPCAO
+                   WHEN 1 PERFORM 0002-INCLUIR-PRODUTO
+                   WHEN 2 PERFORM 0003-ALTERAR-PRODUTO
+                   WHEN 3 PERFORM 0004-INATIVAR-PRODUTO
+                   WHEN 4 PERFORM 0005-CONSULTAR-PRODUTO
+                   WHEN 9 MOVE 'N' TO WRK-CONTINUA
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA'
+               END-EVALUATE
+           END-PERFORM
+
+           STOP RUN
+           .
+      *----------------------------------------------------------------------------------*
+       0000-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    EXIBE O MENU DE OPCOES
+      *----------------------------------------------------------------------------------*
+       0001-EXIBE-MENU         SECTION.
+      *----------------------------------------------------------------------------------*
+
+           DISPLAY '========================================='
+           DISPLAY ' MANUTENCAO DO CADASTRO DE PRODUTOS'
+           DISPLAY ' 1 - INCLUIR PRODUTO'
+           DISPLAY ' 2 - ALTERAR PRODUTO'
+           DISPLAY ' 3 - INATIVAR PRODUTO'
+           DISPLAY ' 4 - CONSULTAR PRODUTO'
+           DISPLAY ' 9 - SAIR'
+           DISPLAY '========================================='
+           DISPLAY 'OPCAO: '
+           ACCEPT WRK-OPCAO
+           .
+      *----------------------------------------------------------------------------------*
+       0001-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    INCLUI UM NOVO PRODUTO NO CADASTRO
+      *----------------------------------------------------------------------------------*
+       0002-INCLUIR-PRODUTO    SECTION.
+      *----------------------------------------------------------------------------------*
+
+           DISPLAY 'CODIGO DO PRODUTO: '
+           ACCEPT PROD-CODIGO
+
+           OPEN I-O FD-PRODUTOS
+           IF WRK-FS-PRODUTOS NOT = '00'
+               OPEN OUTPUT FD-PRODUTOS
+               CLOSE FD-PRODUTOS
+               OPEN I-O FD-PRODUTOS
+           END-IF
+
+           READ FD-PRODUTOS
+               INVALID KEY
+                   DISPLAY 'DESCRICAO DO PRODUTO: '
+                   ACCEPT PROD-DESCRICAO
+                   DISPLAY 'PRECO DO PRODUTO: '
+                   ACCEPT PROD-PRECO
+                   MOVE 'A' TO PROD-STATUS
+                   WRITE REG-PRODUTO
+                   DISPLAY 'PRODUTO INCLUIDO COM SUCESSO'
+               NOT INVALID KEY
+                   DISPLAY 'PRODUTO JA CADASTRADO COM ESTE CODIGO'
+           END-READ
+
+           CLOSE FD-PRODUTOS
+           .
+      *----------------------------------------------------------------------------------*
+       0002-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    ALTERA DESCRICAO/PRECO DE UM PRODUTO EXISTENTE
+      *----------------------------------------------------------------------------------*
+       0003-ALTERAR-PRODUTO    SECTION.
+      *----------------------------------------------------------------------------------*
+
+           DISPLAY 'CODIGO DO PRODUTO: '
+           ACCEPT PROD-CODIGO
+
+           OPEN I-O FD-PRODUTOS
+
+           IF WRK-FS-PRODUTOS NOT = '00'
+               DISPLAY 'CADASTRO DE PRODUTOS AINDA NAO EXISTE'
+           ELSE
+               READ FD-PRODUTOS
+                   INVALID KEY
+                       DISPLAY 'PRODUTO NAO ENCONTRADO'
+                   NOT INVALID KEY
+                       MOVE PROD-DESCRICAO TO WRK-DESCRICAO-ANTERIOR
+                       MOVE PROD-PRECO     TO WRK-PRECO-ANTERIOR
+                       DISPLAY 'DESCRICAO ATUAL: ' PROD-DESCRICAO
+                       DISPLAY 'NOVA DESCRICAO (BRANCO P/ MANTER): '
+                       ACCEPT PROD-DESCRICAO
+                       IF PROD-DESCRICAO = SPACES
+                           MOVE WRK-DESCRICAO-ANTERIOR TO PROD-DESCRICAO
+                       END-IF
+                       DISPLAY 'PRECO ATUAL....: ' PROD-PRECO
+                       DISPLAY 'NOVO PRECO (ZERO P/ MANTER): '
+                       ACCEPT PROD-PRECO
+                       IF PROD-PRECO = ZEROS
+                           MOVE WRK-PRECO-ANTERIOR TO PROD-PRECO
+                       END-IF
+                       REWRITE REG-PRODUTO
+                       DISPLAY 'PRODUTO ALTERADO COM SUCESSO'
+               END-READ
+               CLOSE FD-PRODUTOS
+           END-IF
+           .
+      *----------------------------------------------------------------------------------*
+       0003-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    INATIVA UM PRODUTO (NAO EXCLUI FISICAMENTE O REGISTRO)
+      *----------------------------------------------------------------------------------*
+       0004-INATIVAR-PRODUTO   SECTION.
+      *----------------------------------------------------------------------------------*
+
+           DISPLAY 'CODIGO DO PRODUTO: '
+           ACCEPT PROD-CODIGO
+
+           OPEN I-O FD-PRODUTOS
+
+           IF WRK-FS-PRODUTOS NOT = '00'
+               DISPLAY 'CADASTRO DE PRODUTOS AINDA NAO EXISTE'
+           ELSE
+               READ FD-PRODUTOS
+                   INVALID KEY
+                       DISPLAY 'PRODUTO NAO ENCONTRADO'
+                   NOT INVALID KEY
+                       MOVE 'I' TO PROD-STATUS
+                       REWRITE REG-PRODUTO
+                       DISPLAY 'PRODUTO INATIVADO COM SUCESSO'
+               END-READ
+               CLOSE FD-PRODUTOS
+           END-IF
+           .
+      *----------------------------------------------------------------------------------*
+       0004-END.              EXIT.
+      *----------------------------------------------------------------------------------*
+
+      *----------------------------------------------------------------------------------*
+      *    CONSULTA OS DADOS DE UM PRODUTO
+      *----------------------------------------------------------------------------------*
+       0005-CONSULTAR-PRODUTO  SECTION.
+      *----------------------------------------------------------------------------------*
+
+           DISPLAY 'CODIGO DO PRODUTO: '
+           ACCEPT PROD-CODIGO
+
+           OPEN INPUT FD-PRODUTOS
+
+           IF WRK-FS-PRODUTOS NOT = '00'
+               DISPLAY 'CADASTRO DE PRODUTOS AINDA NAO EXISTE'
+           ELSE
+               READ FD-PRODUTOS
+                   INVALID KEY
+                       DISPLAY 'PRODUTO NAO ENCONTRADO'
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO....: ' PROD-CODIGO
+                       DISPLAY 'DESCRICAO.: ' PROD-DESCRICAO
+                       DISPLAY 'PRECO.....: ' PROD-PRECO
+                       IF PROD-ATIVO
+                           DISPLAY 'STATUS....: ATIVO'
+                       ELSE
+                           DISPLAY 'STATUS....: INATIVO'
+                       END-IF
+               END-READ
+               CLOSE FD-PRODUTOS
+           END-IF
+           .
+      *----------------------------------------------------------------------------------*
+       0005-END.              EXIT.
+      *----------------------------------------------------------------------------------*
